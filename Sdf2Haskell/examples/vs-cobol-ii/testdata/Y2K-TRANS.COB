@@ -0,0 +1,5 @@
+       01  Y2K-TRANS-RECORD.
+           05  TR-SEEK-NAME        PIC 99.
+           05  TR-OTHER-NAME-1     PIC 99.
+           05  TR-OTHER-NAME-2     PIC 99999.
+           05  TR-OTHER-NAME-3     PIC 99.
