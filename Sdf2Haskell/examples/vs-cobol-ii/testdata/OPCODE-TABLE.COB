@@ -0,0 +1,3 @@
+       01  OPCODE-TABLE-RECORD.
+           05  OPCODE-TABLE-KEY        PIC X(12).
+           05  OPCODE-TABLE-VALUE      PIC 99.
