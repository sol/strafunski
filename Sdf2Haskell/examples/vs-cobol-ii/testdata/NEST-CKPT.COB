@@ -0,0 +1,11 @@
+       01  NEST-CHECKPOINT-RECORD.
+           05  CKPT-LAST-RECORD-COUNT  PIC 9(9).
+           05  CKPT-COUNT-OPCODE-1     PIC 9(9).
+           05  CKPT-COUNT-OPCODE-2     PIC 9(9).
+           05  CKPT-COUNT-OPCODE-3     PIC 9(9).
+           05  CKPT-COUNT-OPCODE-OTHER PIC 9(9).
+           05  CKPT-COUNT-PARA-A       PIC 9(9).
+           05  CKPT-COUNT-PARA-B       PIC 9(9).
+           05  CKPT-COUNT-PARA-C       PIC 9(9).
+           05  CKPT-COUNT-PARA-D       PIC 9(9).
+           05  CKPT-COUNT-PARA-E       PIC 9(9).
