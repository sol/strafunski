@@ -0,0 +1,2 @@
+       01  NEST-TRANS-RECORD.
+           05  NT-TRANS-TYPE       PIC X.
