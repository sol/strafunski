@@ -0,0 +1,4 @@
+       01  NEST-EXTRACT-RECORD.
+           05  EXT-OP-CODE          PIC 99.
+           05  EXT-CALLING-PARA     PIC X(10).
+           05  EXT-RUN-DATE         PIC 9(8).
