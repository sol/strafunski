@@ -0,0 +1,7 @@
+       01  Y2K-REJECT-RECORD.
+           05  REJ-SEEK-NAME        PIC 99.
+           05  REJ-OTHER-NAME-1     PIC 99.
+           05  REJ-OTHER-NAME-2     PIC 99999.
+           05  REJ-OTHER-NAME-3     PIC 99.
+           05  REJ-REASON-CODE      PIC X(4).
+           05  REJ-REASON-TEXT      PIC X(40).
