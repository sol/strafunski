@@ -0,0 +1,4 @@
+       01  NEST-AUDIT-RECORD.
+           05  AUD-OP-CODE         PIC 99.
+           05  AUD-CALLING-PARA    PIC X(10).
+           05  AUD-TIMESTAMP       PIC X(21).
