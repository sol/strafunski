@@ -1,7 +1,24 @@
        IDENTIFICATION DIVISION.
         PROGRAM-ID. LITTLE-Y2K-TEST.
 
+       ENVIRONMENT DIVISION.
+        INPUT-OUTPUT SECTION.
+        FILE-CONTROL.
+            SELECT Y2K-TRANS-FILE ASSIGN TO "Y2KTRANS"
+                ORGANIZATION IS LINE SEQUENTIAL
+                FILE STATUS IS WS-TRANS-FILE-STATUS.
+            SELECT Y2K-REJECT-FILE ASSIGN TO "Y2KREJCT"
+                ORGANIZATION IS LINE SEQUENTIAL
+                FILE STATUS IS WS-REJECT-FILE-STATUS.
+
        DATA DIVISION.
+        FILE SECTION.
+        FD  Y2K-TRANS-FILE.
+            COPY "Y2K-TRANS.COB".
+
+        FD  Y2K-REJECT-FILE.
+            COPY "Y2K-REJECT.COB".
+
         WORKING-STORAGE SECTION.
 
          01  SEEK-NAME       PIC 99.
@@ -9,13 +26,143 @@
          01  OTHER-NAME-2    PIC 99999.
          01  OTHER-NAME-3    PIC 99.
 
+      *  Sliding-window pivot: two-digit years 00 thru (pivot - 1)
+      *  expand into the current century (20xx); pivot thru 99
+      *  expand into the prior century (19xx).
+         01  WS-CENTURY-PIVOT       PIC 99 VALUE 50.
+
+         01  WS-EXPANDED-YEARS.
+             05  SEEK-NAME-CCYY      PIC 9999.
+             05  OTHER-NAME-1-CCYY   PIC 9999.
+             05  OTHER-NAME-3-CCYY   PIC 9999.
+
+      *  OTHER-NAME-2 already arrives pre-expanded rather than needing
+      *  the sliding window: its five digits are a three-digit century
+      *  (019, 020, ...) followed by the same two-digit year the PIC
+      *  99 fields carry, i.e. CCCYY = (century * 100) + YY. That
+      *  makes it the windowing rule's validation anchor: EDIT-YEAR-
+      *  FIELDS recombines the century and YY back into a CCYY and
+      *  cross-checks it against SEEK-NAME-CCYY (the sliding-window
+      *  expansion of SEEK-NAME), rather than trusting OTHER-NAME-2
+      *  is internally consistent on its own say-so.
+         01  WS-OTHER-NAME-2-CENTURY PIC 999.
+         01  WS-OTHER-NAME-2-YY      PIC 99.
+         01  WS-OTHER-NAME-2-CCYY    PIC 9999.
+
+         01  WS-TRANS-FILE-STATUS   PIC XX.
+         01  WS-REJECT-FILE-STATUS  PIC XX.
+
+         01  WS-EOF-SWITCH          PIC X VALUE 'N'.
+             88  WS-END-OF-FILE     VALUE 'Y'.
+
+         01  WS-REJECT-REASON-CODE  PIC X(4).
+         01  WS-REJECT-REASON-TEXT  PIC X(40).
+
+         01  WS-RECORD-VALID-SWITCH PIC X VALUE 'Y'.
+             88  WS-RECORD-VALID    VALUE 'Y'.
+             88  WS-RECORD-INVALID  VALUE 'N'.
+
        PROCEDURE DIVISION.
 
-        IF A
-         IF B
-          CONTINUE
-         ELSE
-          CONTINUE
-        END-IF.
+       MAIN-PROCESS.
+           OPEN INPUT Y2K-TRANS-FILE
+           IF WS-TRANS-FILE-STATUS NOT = "00"
+               DISPLAY "Y2K-TRANS-FILE OPEN FAILED, STATUS "
+                   WS-TRANS-FILE-STATUS
+           END-IF
+           OPEN OUTPUT Y2K-REJECT-FILE
+           IF WS-REJECT-FILE-STATUS NOT = "00"
+               DISPLAY "Y2K-REJECT-FILE OPEN FAILED, STATUS "
+                   WS-REJECT-FILE-STATUS
+           END-IF
+           PERFORM READ-TRANS-RECORD
+           PERFORM UNTIL WS-END-OF-FILE
+               PERFORM EXPAND-CENTURY
+               PERFORM EDIT-YEAR-FIELDS
+               IF WS-RECORD-VALID
+                   PERFORM PROCESS-VALID-RECORD
+               ELSE
+                   PERFORM WRITE-REJECT-RECORD
+               END-IF
+               PERFORM READ-TRANS-RECORD
+           END-PERFORM
+           CLOSE Y2K-TRANS-FILE
+           CLOSE Y2K-REJECT-FILE
+           STOP RUN.
+
+       READ-TRANS-RECORD.
+           READ Y2K-TRANS-FILE
+               AT END
+                   SET WS-END-OF-FILE TO TRUE
+               NOT AT END
+                   MOVE TR-SEEK-NAME    TO SEEK-NAME
+                   MOVE TR-OTHER-NAME-1 TO OTHER-NAME-1
+                   MOVE TR-OTHER-NAME-2 TO OTHER-NAME-2
+                   MOVE TR-OTHER-NAME-3 TO OTHER-NAME-3
+           END-READ.
+
+       EXPAND-CENTURY.
+           IF SEEK-NAME < WS-CENTURY-PIVOT
+               COMPUTE SEEK-NAME-CCYY = 2000 + SEEK-NAME
+           ELSE
+               COMPUTE SEEK-NAME-CCYY = 1900 + SEEK-NAME
+           END-IF
+
+           IF OTHER-NAME-1 < WS-CENTURY-PIVOT
+               COMPUTE OTHER-NAME-1-CCYY = 2000 + OTHER-NAME-1
+           ELSE
+               COMPUTE OTHER-NAME-1-CCYY = 1900 + OTHER-NAME-1
+           END-IF
+
+           IF OTHER-NAME-3 < WS-CENTURY-PIVOT
+               COMPUTE OTHER-NAME-3-CCYY = 2000 + OTHER-NAME-3
+           ELSE
+               COMPUTE OTHER-NAME-3-CCYY = 1900 + OTHER-NAME-3
+           END-IF
+
+           COMPUTE WS-OTHER-NAME-2-CENTURY = OTHER-NAME-2 / 100
+           COMPUTE WS-OTHER-NAME-2-YY =
+               OTHER-NAME-2 - (WS-OTHER-NAME-2-CENTURY * 100)
+           COMPUTE WS-OTHER-NAME-2-CCYY =
+               (WS-OTHER-NAME-2-CENTURY * 100) + WS-OTHER-NAME-2-YY.
+
+       EDIT-YEAR-FIELDS.
+           SET WS-RECORD-VALID TO TRUE
+           MOVE SPACES TO WS-REJECT-REASON-CODE
+           MOVE SPACES TO WS-REJECT-REASON-TEXT
+
+           IF WS-OTHER-NAME-2-CENTURY < 19
+              OR WS-OTHER-NAME-2-CENTURY > 20
+               SET WS-RECORD-INVALID TO TRUE
+               MOVE "BADC" TO WS-REJECT-REASON-CODE
+               MOVE "OTHER-NAME-2 CENTURY NOT PLAUSIBLE"
+                   TO WS-REJECT-REASON-TEXT
+           END-IF
+
+           IF WS-RECORD-VALID
+              AND OTHER-NAME-1-CCYY NOT = OTHER-NAME-3-CCYY
+               SET WS-RECORD-INVALID TO TRUE
+               MOVE "MISM" TO WS-REJECT-REASON-CODE
+               MOVE "OTHER-NAME-1 AND OTHER-NAME-3 DISAGREE"
+                   TO WS-REJECT-REASON-TEXT
+           END-IF
+
+           IF WS-RECORD-VALID
+              AND WS-OTHER-NAME-2-CCYY NOT = SEEK-NAME-CCYY
+               SET WS-RECORD-INVALID TO TRUE
+               MOVE "ANCH" TO WS-REJECT-REASON-CODE
+               MOVE "OTHER-NAME-2 DISAGREES WITH SEEK-NAME YEAR"
+                   TO WS-REJECT-REASON-TEXT
+           END-IF.
 
+       PROCESS-VALID-RECORD.
+           CONTINUE.
 
+       WRITE-REJECT-RECORD.
+           MOVE SEEK-NAME        TO REJ-SEEK-NAME
+           MOVE OTHER-NAME-1     TO REJ-OTHER-NAME-1
+           MOVE OTHER-NAME-2     TO REJ-OTHER-NAME-2
+           MOVE OTHER-NAME-3     TO REJ-OTHER-NAME-3
+           MOVE WS-REJECT-REASON-CODE TO REJ-REASON-CODE
+           MOVE WS-REJECT-REASON-TEXT TO REJ-REASON-TEXT
+           WRITE Y2K-REJECT-RECORD.
