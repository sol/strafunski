@@ -1,33 +1,380 @@
        IDENTIFICATION DIVISION.
         PROGRAM-ID. A-LITTLE-NEST.
 
+       ENVIRONMENT DIVISION.
+        INPUT-OUTPUT SECTION.
+        FILE-CONTROL.
+            SELECT NEST-TRANS-FILE ASSIGN TO "NESTTRAN"
+                ORGANIZATION IS LINE SEQUENTIAL
+                FILE STATUS IS WS-TRANS-FILE-STATUS.
+            SELECT NEST-AUDIT-FILE ASSIGN TO "NESTAUDT"
+                ORGANIZATION IS LINE SEQUENTIAL
+                FILE STATUS IS WS-AUDIT-FILE-STATUS.
+            SELECT NEST-SUMMARY-FILE ASSIGN TO "NESTSUMM"
+                ORGANIZATION IS LINE SEQUENTIAL
+                FILE STATUS IS WS-SUMMARY-FILE-STATUS.
+            SELECT NEST-CHECKPOINT-FILE ASSIGN TO "NESTCKPT"
+                ORGANIZATION IS LINE SEQUENTIAL
+                FILE STATUS IS WS-CKPT-FILE-STATUS.
+      *     Operations maintains this table directly (VSAM KSDS on
+      *     the mainframe); adding or renumbering an OP-CODE mapping
+      *     is a data change here, not a recompile of A-LITTLE-NEST.
+            SELECT OPCODE-LOOKUP-FILE ASSIGN TO "OPCDTBL"
+                ORGANIZATION IS INDEXED
+                ACCESS MODE IS RANDOM
+                RECORD KEY IS OPCODE-TABLE-KEY
+                FILE STATUS IS WS-OPCODE-FILE-STATUS.
+            SELECT NEST-EXTRACT-FILE ASSIGN TO "NESTXTRC"
+                ORGANIZATION IS LINE SEQUENTIAL
+                FILE STATUS IS WS-EXTRACT-FILE-STATUS.
+
        DATA DIVISION.
+        FILE SECTION.
+        FD  NEST-TRANS-FILE.
+            COPY "NEST-TRANS.COB".
+
+        FD  NEST-AUDIT-FILE.
+            COPY "NEST-AUDIT.COB".
+
+        FD  NEST-SUMMARY-FILE.
+            COPY "NEST-SUMM.COB".
+
+        FD  NEST-CHECKPOINT-FILE.
+            COPY "NEST-CKPT.COB".
+
+        FD  OPCODE-LOOKUP-FILE.
+            COPY "OPCODE-TABLE.COB".
+
+        FD  NEST-EXTRACT-FILE.
+            COPY "NEST-EXTRACT.COB".
+
         WORKING-STORAGE SECTION.
          01 OP-CODE PIC 99.
 
+         01  WS-TRANS-FILE-STATUS   PIC XX.
+         01  WS-AUDIT-FILE-STATUS   PIC XX.
+         01  WS-SUMMARY-FILE-STATUS PIC XX.
+         01  WS-CKPT-FILE-STATUS    PIC XX.
+         01  WS-OPCODE-FILE-STATUS  PIC XX.
+         01  WS-EXTRACT-FILE-STATUS PIC XX.
+
+      *  Lookup key is paragraph/transaction-type, per req 007: which
+      *  paragraph is calling plus the transaction-type code off the
+      *  incoming record, so OP-CODE is actually driven by the file
+      *  instead of a fixed per-paragraph constant.
+         01  WS-LOOKUP-KEY.
+             05  WS-LOOKUP-KEY-PARA       PIC X(1).
+             05  WS-LOOKUP-KEY-TRANS-TYPE PIC X(1).
+             05  FILLER                   PIC X(10) VALUE SPACES.
+
+         01  WS-RUN-DATE            PIC 9(8).
+
+      *  Checkpoint/restart: a checkpoint record is written every
+      *  WS-CHECKPOINT-INTERVAL input records. On startup the last
+      *  checkpoint (if any) is read back and that many transaction
+      *  records are skipped before normal processing resumes, so a
+      *  restart after an abend does not reprocess records that
+      *  already went through MY-HANDLER.
+         01  WS-RECORD-COUNT          PIC 9(9) VALUE ZERO.
+         01  WS-CHECKPOINT-INTERVAL   PIC 9(9) VALUE 1000.
+         01  WS-CHECKPOINT-COUNT      PIC 9(9) VALUE ZERO.
+         01  WS-RESTART-FROM-COUNT    PIC 9(9) VALUE ZERO.
+         01  WS-SKIP-INDEX            PIC 9(9) VALUE ZERO.
+
+         01  WS-CKPT-EOF-SWITCH       PIC X VALUE 'N'.
+             88  WS-CKPT-EOF          VALUE 'Y'.
+
+         01  WS-EDIT-COUNT          PIC ZZZZZZZZ9.
+
+         01  WS-OPCODE-COUNTS.
+             05  WS-COUNT-OPCODE-1      PIC 9(9) VALUE ZERO.
+             05  WS-COUNT-OPCODE-2      PIC 9(9) VALUE ZERO.
+             05  WS-COUNT-OPCODE-3      PIC 9(9) VALUE ZERO.
+             05  WS-COUNT-OPCODE-OTHER  PIC 9(9) VALUE ZERO.
+
+         01  WS-NEST-EOF-SWITCH     PIC X VALUE 'N'.
+             88  WS-NEST-EOF        VALUE 'Y'.
+
+         01  WS-PARA-COUNTS.
+             05  WS-COUNT-PARA-A        PIC 9(9) VALUE ZERO.
+             05  WS-COUNT-PARA-B        PIC 9(9) VALUE ZERO.
+             05  WS-COUNT-PARA-C        PIC 9(9) VALUE ZERO.
+             05  WS-COUNT-PARA-D        PIC 9(9) VALUE ZERO.
+             05  WS-COUNT-PARA-E        PIC 9(9) VALUE ZERO.
+
+         01  WS-CALLING-PARA        PIC X(10).
+         01  WS-CURRENT-TIMESTAMP   PIC X(21).
+
        PROCEDURE DIVISION.
 
+           ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD.
+           OPEN INPUT NEST-TRANS-FILE.
+           PERFORM CHECK-TRANS-FILE-OPEN.
+           OPEN OUTPUT NEST-AUDIT-FILE.
+           PERFORM CHECK-AUDIT-FILE-OPEN.
+           OPEN OUTPUT NEST-SUMMARY-FILE.
+           PERFORM CHECK-SUMMARY-FILE-OPEN.
+           OPEN INPUT OPCODE-LOOKUP-FILE.
+           PERFORM CHECK-OPCODE-FILE-OPEN.
+           OPEN OUTPUT NEST-EXTRACT-FILE.
+           PERFORM CHECK-EXTRACT-FILE-OPEN.
+           PERFORM RESTART-FROM-CHECKPOINT.
            PERFORM MY-MAIN.
+           PERFORM WRITE-SUMMARY-REPORT.
+           PERFORM WRITE-CONTROL-TOTALS.
+           CLOSE NEST-TRANS-FILE.
+           CLOSE NEST-AUDIT-FILE.
+           CLOSE NEST-SUMMARY-FILE.
+           CLOSE NEST-CHECKPOINT-FILE.
+           CLOSE OPCODE-LOOKUP-FILE.
+           CLOSE NEST-EXTRACT-FILE.
            STOP RUN.
 
+        CHECK-TRANS-FILE-OPEN.
+           IF WS-TRANS-FILE-STATUS NOT = "00"
+               DISPLAY "NEST-TRANS-FILE OPEN FAILED, STATUS "
+                   WS-TRANS-FILE-STATUS
+           END-IF.
+
+        CHECK-AUDIT-FILE-OPEN.
+           IF WS-AUDIT-FILE-STATUS NOT = "00"
+               DISPLAY "NEST-AUDIT-FILE OPEN FAILED, STATUS "
+                   WS-AUDIT-FILE-STATUS
+           END-IF.
+
+        CHECK-SUMMARY-FILE-OPEN.
+           IF WS-SUMMARY-FILE-STATUS NOT = "00"
+               DISPLAY "NEST-SUMMARY-FILE OPEN FAILED, STATUS "
+                   WS-SUMMARY-FILE-STATUS
+           END-IF.
+
+        CHECK-OPCODE-FILE-OPEN.
+           IF WS-OPCODE-FILE-STATUS NOT = "00"
+               DISPLAY "OPCODE-LOOKUP-FILE OPEN FAILED, STATUS "
+                   WS-OPCODE-FILE-STATUS
+           END-IF.
+
+        CHECK-EXTRACT-FILE-OPEN.
+           IF WS-EXTRACT-FILE-STATUS NOT = "00"
+               DISPLAY "NEST-EXTRACT-FILE OPEN FAILED, STATUS "
+                   WS-EXTRACT-FILE-STATUS
+           END-IF.
+
+      *  A fresh run has no prior NESTCKPT, so OPEN INPUT fails with
+      *  a file-not-found status; OPEN EXTEND against a file that was
+      *  never created fails the same way instead of creating it, so
+      *  the very first run on this GnuCOBOL build must fall back to
+      *  OPEN OUTPUT to bring NESTCKPT into existence.
+      *  The report/control-total counters are carried in the
+      *  checkpoint record itself and reloaded here so a restarted run
+      *  resumes the day's running totals instead of starting back at
+      *  zero and understating what actually ran before the abend.
+        RESTART-FROM-CHECKPOINT.
+           OPEN INPUT NEST-CHECKPOINT-FILE
+           IF WS-CKPT-FILE-STATUS = "00"
+               PERFORM UNTIL WS-CKPT-EOF
+                   READ NEST-CHECKPOINT-FILE
+                       AT END
+                           SET WS-CKPT-EOF TO TRUE
+                       NOT AT END
+                           MOVE CKPT-LAST-RECORD-COUNT
+                               TO WS-RESTART-FROM-COUNT
+                           MOVE CKPT-COUNT-OPCODE-1
+                               TO WS-COUNT-OPCODE-1
+                           MOVE CKPT-COUNT-OPCODE-2
+                               TO WS-COUNT-OPCODE-2
+                           MOVE CKPT-COUNT-OPCODE-3
+                               TO WS-COUNT-OPCODE-3
+                           MOVE CKPT-COUNT-OPCODE-OTHER
+                               TO WS-COUNT-OPCODE-OTHER
+                           MOVE CKPT-COUNT-PARA-A TO WS-COUNT-PARA-A
+                           MOVE CKPT-COUNT-PARA-B TO WS-COUNT-PARA-B
+                           MOVE CKPT-COUNT-PARA-C TO WS-COUNT-PARA-C
+                           MOVE CKPT-COUNT-PARA-D TO WS-COUNT-PARA-D
+                           MOVE CKPT-COUNT-PARA-E TO WS-COUNT-PARA-E
+                   END-READ
+               END-PERFORM
+               CLOSE NEST-CHECKPOINT-FILE
+               OPEN EXTEND NEST-CHECKPOINT-FILE
+           ELSE
+               OPEN OUTPUT NEST-CHECKPOINT-FILE
+           END-IF
+           IF WS-CKPT-FILE-STATUS NOT = "00"
+               DISPLAY "NEST-CHECKPOINT-FILE OPEN FAILED, STATUS "
+                   WS-CKPT-FILE-STATUS
+           END-IF.
+
         MY-MAIN.
-	   PERFORM A THRU C.
-	   PERFORM C.
-           PERFORM D.
+           PERFORM READ-NEST-TRANS-RECORD.
+           PERFORM SKIP-TO-RESTART-POINT.
+           PERFORM UNTIL WS-NEST-EOF
+               PERFORM A THRU C
+               PERFORM C
+               PERFORM D
+               PERFORM CHECKPOINT-IF-NEEDED
+               PERFORM READ-NEST-TRANS-RECORD
+           END-PERFORM.
+
+      *  WS-RESTART-FROM-COUNT is the count of the last record fully
+      *  processed before the checkpoint was written, so the buffer
+      *  needs to land on WS-RESTART-FROM-COUNT + 1, not on the
+      *  already-processed record itself.
+        SKIP-TO-RESTART-POINT.
+           PERFORM VARYING WS-SKIP-INDEX FROM 1 BY 1
+                   UNTIL WS-SKIP-INDEX > WS-RESTART-FROM-COUNT
+                      OR WS-NEST-EOF
+               PERFORM READ-NEST-TRANS-RECORD
+           END-PERFORM.
+
+        READ-NEST-TRANS-RECORD.
+           READ NEST-TRANS-FILE
+               AT END
+                   SET WS-NEST-EOF TO TRUE
+               NOT AT END
+                   ADD 1 TO WS-RECORD-COUNT
+                   MOVE NT-TRANS-TYPE TO WS-LOOKUP-KEY-TRANS-TYPE
+           END-READ.
+
+        CHECKPOINT-IF-NEEDED.
+           ADD 1 TO WS-CHECKPOINT-COUNT.
+           IF WS-CHECKPOINT-COUNT >= WS-CHECKPOINT-INTERVAL
+               MOVE WS-RECORD-COUNT TO CKPT-LAST-RECORD-COUNT
+               MOVE WS-COUNT-OPCODE-1 TO CKPT-COUNT-OPCODE-1
+               MOVE WS-COUNT-OPCODE-2 TO CKPT-COUNT-OPCODE-2
+               MOVE WS-COUNT-OPCODE-3 TO CKPT-COUNT-OPCODE-3
+               MOVE WS-COUNT-OPCODE-OTHER TO CKPT-COUNT-OPCODE-OTHER
+               MOVE WS-COUNT-PARA-A TO CKPT-COUNT-PARA-A
+               MOVE WS-COUNT-PARA-B TO CKPT-COUNT-PARA-B
+               MOVE WS-COUNT-PARA-C TO CKPT-COUNT-PARA-C
+               MOVE WS-COUNT-PARA-D TO CKPT-COUNT-PARA-D
+               MOVE WS-COUNT-PARA-E TO CKPT-COUNT-PARA-E
+               WRITE NEST-CHECKPOINT-RECORD
+               IF WS-CKPT-FILE-STATUS NOT = "00"
+                   DISPLAY "NEST-CHECKPOINT-FILE WRITE FAILED, STATUS "
+                       WS-CKPT-FILE-STATUS
+               END-IF
+               MOVE ZERO TO WS-CHECKPOINT-COUNT
+           END-IF.
+
         A.
-           MOVE 1 TO OP-CODE.
-           PERFORM MY-HANDLER.
+           ADD 1 TO WS-COUNT-PARA-A.
+           MOVE "A" TO WS-CALLING-PARA.
+           MOVE "A" TO WS-LOOKUP-KEY-PARA.
+           PERFORM LOOKUP-OP-CODE.
+           PERFORM HANDLE-TRANSACTION.
         B.
-           MOVE 2 TO OP-CODE.
-           PERFORM MY-HANDLER.
+           ADD 1 TO WS-COUNT-PARA-B.
+           MOVE "B" TO WS-CALLING-PARA.
+           MOVE "B" TO WS-LOOKUP-KEY-PARA.
+           PERFORM LOOKUP-OP-CODE.
+           PERFORM HANDLE-TRANSACTION.
         C.
+           ADD 1 TO WS-COUNT-PARA-C.
            PERFORM D.
-	D.
-	   PERFORM E.
+        D.
+           ADD 1 TO WS-COUNT-PARA-D.
+           PERFORM E.
         E.
-           MOVE 3 TO OP-CODE.
+           ADD 1 TO WS-COUNT-PARA-E.
+           MOVE "E" TO WS-CALLING-PARA.
+           MOVE "E" TO WS-LOOKUP-KEY-PARA.
+           PERFORM LOOKUP-OP-CODE.
+           PERFORM HANDLE-TRANSACTION.
+
+        LOOKUP-OP-CODE.
+           MOVE WS-LOOKUP-KEY TO OPCODE-TABLE-KEY.
+           READ OPCODE-LOOKUP-FILE
+               INVALID KEY
+                   MOVE ZERO TO OP-CODE
+               NOT INVALID KEY
+                   MOVE OPCODE-TABLE-VALUE TO OP-CODE
+           END-READ.
+
+        HANDLE-TRANSACTION.
+           PERFORM WRITE-AUDIT-RECORD.
            PERFORM MY-HANDLER.
+           PERFORM COUNT-OPCODE-INVOCATION.
+           PERFORM WRITE-EXTRACT-RECORD.
 
-        COPY "GLORY-REST.COB".
+        WRITE-AUDIT-RECORD.
+           MOVE OP-CODE TO AUD-OP-CODE.
+           MOVE WS-CALLING-PARA TO AUD-CALLING-PARA.
+           MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-TIMESTAMP.
+           MOVE WS-CURRENT-TIMESTAMP TO AUD-TIMESTAMP.
+           WRITE NEST-AUDIT-RECORD.
 
+        COUNT-OPCODE-INVOCATION.
+           EVALUATE OP-CODE
+               WHEN 1
+                   ADD 1 TO WS-COUNT-OPCODE-1
+               WHEN 2
+                   ADD 1 TO WS-COUNT-OPCODE-2
+               WHEN 3
+                   ADD 1 TO WS-COUNT-OPCODE-3
+               WHEN OTHER
+                   ADD 1 TO WS-COUNT-OPCODE-OTHER
+           END-EVALUATE.
 
+        WRITE-EXTRACT-RECORD.
+           MOVE OP-CODE TO EXT-OP-CODE.
+           MOVE WS-CALLING-PARA TO EXT-CALLING-PARA.
+           MOVE WS-RUN-DATE TO EXT-RUN-DATE.
+           WRITE NEST-EXTRACT-RECORD.
+
+        WRITE-SUMMARY-REPORT.
+           MOVE WS-COUNT-OPCODE-1 TO WS-EDIT-COUNT.
+           MOVE SPACES TO NEST-SUMMARY-RECORD.
+           STRING "OPCODE 1 HANDLED: " WS-EDIT-COUNT DELIMITED BY SIZE
+               INTO NEST-SUMMARY-RECORD.
+           WRITE NEST-SUMMARY-RECORD.
+
+           MOVE WS-COUNT-OPCODE-2 TO WS-EDIT-COUNT.
+           MOVE SPACES TO NEST-SUMMARY-RECORD.
+           STRING "OPCODE 2 HANDLED: " WS-EDIT-COUNT DELIMITED BY SIZE
+               INTO NEST-SUMMARY-RECORD.
+           WRITE NEST-SUMMARY-RECORD.
+
+           MOVE WS-COUNT-OPCODE-3 TO WS-EDIT-COUNT.
+           MOVE SPACES TO NEST-SUMMARY-RECORD.
+           STRING "OPCODE 3 HANDLED: " WS-EDIT-COUNT DELIMITED BY SIZE
+               INTO NEST-SUMMARY-RECORD.
+           WRITE NEST-SUMMARY-RECORD.
+
+           MOVE WS-COUNT-OPCODE-OTHER TO WS-EDIT-COUNT.
+           MOVE SPACES TO NEST-SUMMARY-RECORD.
+           STRING "OPCODE OTHER HANDLED: " WS-EDIT-COUNT
+               DELIMITED BY SIZE INTO NEST-SUMMARY-RECORD.
+           WRITE NEST-SUMMARY-RECORD.
+
+        WRITE-CONTROL-TOTALS.
+           MOVE WS-COUNT-PARA-A TO WS-EDIT-COUNT.
+           MOVE SPACES TO NEST-SUMMARY-RECORD.
+           STRING "PARAGRAPH A RAN: " WS-EDIT-COUNT DELIMITED BY SIZE
+               INTO NEST-SUMMARY-RECORD.
+           WRITE NEST-SUMMARY-RECORD.
+
+           MOVE WS-COUNT-PARA-B TO WS-EDIT-COUNT.
+           MOVE SPACES TO NEST-SUMMARY-RECORD.
+           STRING "PARAGRAPH B RAN: " WS-EDIT-COUNT DELIMITED BY SIZE
+               INTO NEST-SUMMARY-RECORD.
+           WRITE NEST-SUMMARY-RECORD.
+
+           MOVE WS-COUNT-PARA-C TO WS-EDIT-COUNT.
+           MOVE SPACES TO NEST-SUMMARY-RECORD.
+           STRING "PARAGRAPH C RAN: " WS-EDIT-COUNT DELIMITED BY SIZE
+               INTO NEST-SUMMARY-RECORD.
+           WRITE NEST-SUMMARY-RECORD.
+
+           MOVE WS-COUNT-PARA-D TO WS-EDIT-COUNT.
+           MOVE SPACES TO NEST-SUMMARY-RECORD.
+           STRING "PARAGRAPH D RAN: " WS-EDIT-COUNT DELIMITED BY SIZE
+               INTO NEST-SUMMARY-RECORD.
+           WRITE NEST-SUMMARY-RECORD.
+
+           MOVE WS-COUNT-PARA-E TO WS-EDIT-COUNT.
+           MOVE SPACES TO NEST-SUMMARY-RECORD.
+           STRING "PARAGRAPH E RAN: " WS-EDIT-COUNT DELIMITED BY SIZE
+               INTO NEST-SUMMARY-RECORD.
+           WRITE NEST-SUMMARY-RECORD.
+
+        COPY "GLORY-REST.COB".
